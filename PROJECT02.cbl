@@ -19,6 +19,52 @@
            SELECT RECORD-OUTPUT-FILE
            ASSIGN TO "..\STUDENT_REPORT.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PROGRAM-MISMATCH-FILE
+           ASSIGN TO "..\PROGRAM_MISMATCH.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-STUDENT-FILE
+           ASSIGN TO "..\SRTSTU.TMP".
+           SELECT STUDENT-SORTED-FILE
+           ASSIGN TO "..\STUSRTD.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-STANDING-FILE
+           ASSIGN TO "..\STUDENT_STANDING.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-PROGRAM-FILE
+           ASSIGN TO "..\SRTPRG.TMP".
+           SELECT PROGRAM-SORTED-FILE
+           ASSIGN TO "..\PRGSRTD.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-STUDENT-NUM-FILE
+           ASSIGN TO "..\SRTSNUM.TMP".
+           SELECT STUDENT-NUM-SORTED-FILE
+           ASSIGN TO "..\STUNSRTD.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYMENT-INPUT-FILE
+           ASSIGN TO "..\PAYMENT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYMENT-MISMATCH-FILE
+           ASSIGN TO "..\PAYMENT_MISMATCH.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO "..\CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT BILLING-EXTRACT-FILE
+           ASSIGN TO "..\BILLING_EXTRACT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-HISTORY-FILE
+           ASSIGN TO "..\STUDENT_HISTORY.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT SORT-HISTORY-FILE
+           ASSIGN TO "..\SRTHIST.TMP".
+           SELECT HISTORY-SORTED-FILE
+           ASSIGN TO "..\HISTSRTD.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-TREND-FILE
+           ASSIGN TO "..\STUDENT_TREND.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
       ****************************
@@ -37,6 +83,7 @@
            02 COURSES               OCCURS 5 TIMES.
              03 COURSE-CODE         PIC X(7).
              03 COURSE-AVERAGE      PIC 9(3).
+           02 TERM-CODE             PIC X(6).
 
       ****************************
       *INPUT DATA OF PROHRAM FILE*
@@ -50,22 +97,201 @@
       *       OUTPUT DATA        *
       ****************************
        FD RECORD-OUTPUT-FILE.
-       01 OUTPUT-LINE                PIC X(86).
+       01 OUTPUT-LINE                PIC X(100).
+
+      ****************************
+      *  PROGRAM MISMATCH REPORT *
+      ****************************
+       FD PROGRAM-MISMATCH-FILE.
+       01 MISMATCH-LINE              PIC X(72).
+
+      ****************************
+      *  SORT WORK FOR STUDENTS  *
+      *  (GROUPED BY PROGRAM)    *
+      ****************************
+       SD SORT-STUDENT-FILE.
+       01 SORT-STUDENT-RECORD.
+           02 SORT-STUDENT-NUMBER    PIC 9(6).
+           02 SORT-TUITION-OWED      PIC 9(4)V99.
+           02 SORT-STUDENT-NAME      PIC X(40).
+           02 SORT-PROGRAM-OF-STUDY  PIC X(6).
+           02 SORT-COURSES           OCCURS 5 TIMES.
+             03 SORT-COURSE-CODE     PIC X(7).
+             03 SORT-COURSE-AVERAGE  PIC 9(3).
+           02 SORT-TERM-CODE         PIC X(6).
+
+       FD STUDENT-SORTED-FILE.
+       01 STUDENT-SORTED-RECORD.
+           02 STS-STUDENT-NUMBER     PIC 9(6).
+           02 STS-TUITION-OWED       PIC 9(4)V99.
+           02 STS-STUDENT-NAME       PIC X(40).
+           02 STS-PROGRAM-OF-STUDY   PIC X(6).
+           02 STS-COURSES            OCCURS 5 TIMES.
+             03 STS-COURSE-CODE      PIC X(7).
+             03 STS-COURSE-AVERAGE   PIC 9(3).
+           02 STS-TERM-CODE          PIC X(6).
+
+      ****************************
+      *  SORT WORK FOR PROGRAMS  *
+      *  (KEYED LOOKUP BUILD)    *
+      ****************************
+       SD SORT-PROGRAM-FILE.
+       01 SORT-PROGRAM-RECORD.
+           02 SORT-PROGRAM-CODE      PIC X(6).
+           02 SORT-PROGRAM-NAME      PIC X(20).
+
+       FD PROGRAM-SORTED-FILE.
+       01 PROGRAM-SORTED-RECORD.
+           02 PRS-PROGRAM-CODE       PIC X(6).
+           02 PRS-PROGRAM-NAME       PIC X(20).
+
+      ****************************
+      * HONOR ROLL / PROBATION   *
+      *      EXTRACT             *
+      ****************************
+       FD STUDENT-STANDING-FILE.
+       01 STANDING-LINE              PIC X(85).
+
+      ****************************
+      *  SORT WORK FOR STUDENTS  *
+      *  (KEYED BY STU NUMBER,   *
+      *   USED FOR PAYMENT NET)  *
+      ****************************
+       SD SORT-STUDENT-NUM-FILE.
+       01 SORT-STUDENT-NUM-RECORD.
+           02 SNM-STUDENT-NUMBER     PIC 9(6).
+           02 SNM-TUITION-OWED       PIC 9(4)V99.
+           02 SNM-STUDENT-NAME       PIC X(40).
+           02 SNM-PROGRAM-OF-STUDY   PIC X(6).
+           02 SNM-COURSES            OCCURS 5 TIMES.
+             03 SNM-COURSE-CODE      PIC X(7).
+             03 SNM-COURSE-AVERAGE   PIC 9(3).
+           02 SNM-TERM-CODE          PIC X(6).
+
+       FD STUDENT-NUM-SORTED-FILE.
+       01 STUDENT-NUM-SORTED-RECORD.
+           02 SNS-STUDENT-NUMBER     PIC 9(6).
+           02 SNS-TUITION-OWED       PIC 9(4)V99.
+           02 SNS-STUDENT-NAME       PIC X(40).
+           02 SNS-PROGRAM-OF-STUDY   PIC X(6).
+           02 SNS-COURSES            OCCURS 5 TIMES.
+             03 SNS-COURSE-CODE      PIC X(7).
+             03 SNS-COURSE-AVERAGE   PIC 9(3).
+           02 SNS-TERM-CODE          PIC X(6).
+
+      ****************************
+      *  PAYMENTS RECEIVED FILE  *
+      ****************************
+       FD PAYMENT-INPUT-FILE.
+       01 PAYMENT-INPUT-RECORD.
+           02 PAY-STUDENT-NUMBER     PIC 9(6).
+           02 PAY-AMOUNT             PIC 9(4)V99.
+           02 PAY-DATE               PIC 9(8).
+
+      ****************************
+      * PAYMENT RECONCILIATION   *
+      *      EXCEPTION REPORT    *
+      ****************************
+       FD PAYMENT-MISMATCH-FILE.
+       01 PAYMENT-MISMATCH-LINE      PIC X(50).
+
+      ****************************
+      * RESTART/CHECKPOINT FILE  *
+      ****************************
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           02 CHECKPOINT-COUNT        PIC 9(5).
+
+      ****************************
+      * MACHINE-READABLE BILLING *
+      *         EXTRACT          *
+      ****************************
+       FD BILLING-EXTRACT-FILE.
+       01 BILLING-EXTRACT-LINE.
+           02 BILLING-STUDENT-NUMBER  PIC 9(6).
+           02 BILLING-TUITION-OWED    PIC 9(6)V99.
+           02 BILLING-PROGRAM-CODE    PIC X(6).
+
+      ****************************
+      * MULTI-TERM HISTORY FILE  *
+      * (ACCUMULATES ACROSS RUNS)*
+      ****************************
+       FD STUDENT-HISTORY-FILE.
+       01 HISTORY-LINE.
+           02 HIST-STUDENT-NUMBER     PIC 9(6).
+           02 HIST-TERM-CODE          PIC X(6).
+           02 HIST-AVERAGE            PIC 999.
+           02 HIST-TUITION-OWED       PIC 9(6)V99.
+           02 HIST-PROGRAM-CODE       PIC X(6).
+
+      ****************************
+      *  SORT WORK FOR HISTORY   *
+      *  (KEYED BY STU NUMBER,   *
+      *       THEN TERM)         *
+      ****************************
+       SD SORT-HISTORY-FILE.
+       01 SORT-HISTORY-RECORD.
+           02 SRH-STUDENT-NUMBER      PIC 9(6).
+           02 SRH-TERM-CODE           PIC X(6).
+           02 SRH-AVERAGE             PIC 999.
+           02 SRH-TUITION-OWED        PIC 9(6)V99.
+           02 SRH-PROGRAM-CODE        PIC X(6).
+
+       FD HISTORY-SORTED-FILE.
+       01 HISTORY-SORTED-RECORD.
+           02 SRS-STUDENT-NUMBER      PIC 9(6).
+           02 SRS-TERM-CODE           PIC X(6).
+           02 SRS-AVERAGE             PIC 999.
+           02 SRS-TUITION-OWED        PIC 9(6)V99.
+           02 SRS-PROGRAM-CODE        PIC X(6).
+
+      ****************************
+      * PER-STUDENT TERM TREND   *
+      *         REPORT           *
+      ****************************
+       FD STUDENT-TREND-FILE.
+       01 TREND-LINE                 PIC X(80).
 
       *------------------ WORKING-STORAGE -----------------------
 
        WORKING-STORAGE SECTION.
        01 WS-FIELDS.
-           05 SUB-1                  PIC 9(2).
-           05 SUB-2                  PIC 9(2).
            05 EOF-PRG-FLG            PIC X VALUE 'N'.
            05 EOF-STU-FLG            PIC X VALUE 'N'.
+           05 EOF-SNUM-FLG           PIC X VALUE 'N'.
+           05 EOF-PAY-FLG            PIC X VALUE 'N'.
+           05 EOF-HIST-FLG           PIC X VALUE 'N'.
            05 FOUND-FLAG             PIC XXX VALUE 'NO'.
            05 WS-AVERAGE             PIC 999V.
            05 WS-PROGRAM-NAME        PIC X(20).
            05 WS-PROGRAM-CODE        PIC X(6).
            05 WS-TUITION-OWD         PIC 9(6).99.
 
+      * restart/checkpoint controls for the student read loop
+       01 WS-CHECKPOINT-STATUS       PIC XX.
+       01 WS-HISTORY-STATUS          PIC XX.
+       01 WS-RESTART-SWITCH          PIC X     VALUE 'N'.
+           88 WS-RESTART-RUN         VALUE 'Y'.
+       01 WS-LAST-CHECKPOINT         PIC 9(5)  VALUE 0.
+      * pinned at 1 (every row) on purpose -- RECORD-OUTPUT-FILE,
+      * BILLING-EXTRACT-FILE and STUDENT-HISTORY-FILE are all reopened
+      * EXTEND on restart and simply appended to, so the checkpoint and
+      * those three files must always agree on exactly how many rows
+      * are committed or a crash between checkpoints duplicates rows.
+      * STUDENT-HISTORY-FILE makes the safer-sounding alternative (a
+      * bigger interval plus truncating the EXTEND files back to the
+      * checkpoint boundary on restart) worse, not better: it is a
+      * cross-run accumulator, so its line count has no relationship
+      * to this run's row count, and truncating it correctly would
+      * need a second, file-level checkpoint of its own -- more moving
+      * parts at risk of corrupting term history than the few bytes
+      * this writes out per row. A CHECKPOINT.DAT write is one WRITE
+      * of a 5-digit count to a line-sequential file, dwarfed by the
+      * SEARCHes and multi-file WRITEs already done per student.
+       01 WS-CHECKPOINT-INTERVAL     PIC 9(3)  VALUE 1.
+       01 WS-CHECKPOINT-QUOTIENT     PIC 9(5)  VALUE 0.
+       01 WS-CHECKPOINT-REMAINDER    PIC 9(3)  VALUE 0.
+
        01 COLUMN-HEADER.
            05 FILLER                 PIC X(4)  VALUE 'NAME'.
            05 FILLER                 PIC X(36) VALUE SPACES.
@@ -84,55 +310,277 @@
            05 FILLER                 PIC X(6) VALUE SPACES.
            05 TUITION-OWED-REPORT    PIC $Z,ZZZ.99.
 
-       01 WS-STUDENT-RECORD-TABLE.
-         02 STUDENT-RECORD-LEVEL  OCCURS 20 TIMES.
-           05 PROGRAM-RECORD-LEVEL  OCCURS 20 TIMES.
+       01 MISMATCH-HEADER.
+           05 FILLER                 PIC X(10) VALUE 'STU NUMBER'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(40) VALUE 'STUDENT NAME'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(14) VALUE 'BAD PROG CODE'.
+
+       01 MISMATCH-DETAIL-LINE.
+           05 MISMATCH-STUDENT-NUMBER PIC 9(6).
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 MISMATCH-STUDENT-NAME  PIC X(40).
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 MISMATCH-PROGRAM-CODE  PIC X(6).
+
+       01 WS-MISMATCH-COUNTER        PIC 9(5) VALUE 0.
+
+       01 STANDING-HEADER.
+           05 FILLER                 PIC X(10) VALUE 'STU NUMBER'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(40) VALUE 'STUDENT NAME'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(7)  VALUE 'PROGRAM'.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(3)  VALUE 'AVG'.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(13) VALUE 'STANDING'.
+
+       01 STANDING-DETAIL-LINE.
+           05 STANDING-STUDENT-NUMBER PIC 9(6).
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 STANDING-STUDENT-NAME  PIC X(40).
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 STANDING-PROGRAM-CODE  PIC X(6).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 STANDING-AVERAGE       PIC Z(3).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 STANDING-CODE          PIC X(13).
+
+       01 WS-STANDING-SWITCH.
+           05 WS-STANDING-CODE       PIC X(13).
+               88 WS-HONOR-ROLL      VALUE 'HONOR-ROLL'.
+               88 WS-GOOD-STANDING   VALUE 'GOOD-STANDING'.
+               88 WS-PROBATION       VALUE 'PROBATION'.
+
+      * per-term trend report, one line per student per term on file
+       01 TREND-HEADER.
+           05 FILLER                 PIC X(10) VALUE 'STU NUMBER'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(4)  VALUE 'TERM'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(7)  VALUE 'AVERAGE'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE 'TUITION OWED'.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(7)  VALUE 'PROGRAM'.
+
+       01 TREND-DETAIL-LINE.
+           05 TREND-STUDENT-NUMBER   PIC 9(6).
+           05 FILLER                 PIC X(8)  VALUE SPACES.
+           05 TREND-TERM-CODE        PIC X(6).
+           05 FILLER                 PIC X(5)  VALUE SPACES.
+           05 TREND-AVERAGE          PIC ZZ9.
+           05 FILLER                 PIC X(6)  VALUE SPACES.
+           05 TREND-TUITION          PIC $Z,ZZZ.99.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 TREND-PROGRAM-CODE     PIC X(6).
+
+       01 WS-DETAIL-SWITCH           PIC X VALUE 'N'.
+           88 WS-DETAIL-MODE         VALUE 'Y'.
+
+       01 TRANSCRIPT-DETAIL-LINE.
+           05 FILLER                 PIC X(14) VALUE SPACES.
+           05 FILLER                 PIC X(7)  VALUE 'COURSE:'.
+           05 TRANSCRIPT-COURSE-CODE PIC X(7).
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(6)  VALUE 'GRADE:'.
+           05 TRANSCRIPT-COURSE-AVERAGE PIC ZZ9.
+
+       01 PROGRAM-SUBTOTAL-LINE.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(13) VALUE 'PROGRAM TOTAL'.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 SUBTOTAL-PROGRAM-NAME  PIC X(20).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(6)  VALUE 'COUNT:'.
+           05 SUBTOTAL-HEADCOUNT     PIC ZZ9.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(8)  VALUE 'AVG GPA:'.
+           05 SUBTOTAL-AVERAGE       PIC Z(3).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE 'AVG TUITION:'.
+           05 SUBTOTAL-TUITION       PIC $Z,ZZZ.99.
+
+       01 WS-BREAK-FIELDS.
+           05 WS-FIRST-STUDENT-SW    PIC X     VALUE 'Y'.
+           05 WS-BREAK-PROGRAM-CODE  PIC X(6)  VALUE SPACES.
+           05 WS-BREAK-PROGRAM-NAME  PIC X(20) VALUE SPACES.
+           05 WS-BREAK-HEADCOUNT     PIC 9(5)  VALUE 0.
+           05 WS-BREAK-AVERAGE-TOTAL PIC 9(7)V9 VALUE 0.
+           05 WS-BREAK-TUITION-TOTAL PIC 9(9)V99 VALUE 0.
+           05 WS-SUBTOTAL-AVG-DISP   PIC 999V   VALUE 0.
+           05 WS-SUBTOTAL-TUIT-DISP  PIC 9(6)V99 VALUE 0.
+
+      * flat, ascending-key program table, sized well past any catalog
+      * we run today (cap raised from 400 to 5000, with LOAD-RTN
+      * stopping the job rather than truncating silently if that is
+      * ever not enough) -- SEARCH-RTN below binary-searches it
+      * instead of a linear scan
+       01 WS-PROGRAM-COUNT            PIC 9(5) VALUE 0.
+       01 WS-PROGRAM-TABLE.
+         02 PROGRAM-TABLE-ENTRY  OCCURS 0 TO 5000 TIMES
+                                  DEPENDING ON WS-PROGRAM-COUNT
+                                  ASCENDING KEY IS PROGRAM-CODE-RECORD
+                                  INDEXED BY PROGRAM-IDX.
                10 PROGRAM-CODE-RECORD      PIC X(6).
                10 PROGRAM-NAME-RECORD      PIC X(20).
 
+      * flat, ascending-key table of every student number, carrying a
+      * running total of payments applied against that student so
+      * TUITION-OWED can be netted before it is ever printed
+       01 WS-STUDENT-LOOKUP-COUNT     PIC 9(5) VALUE 0.
+       01 WS-STUDENT-LOOKUP-TABLE.
+         02 STUDENT-LOOKUP-ENTRY OCCURS 0 TO 20000 TIMES
+                                  DEPENDING ON WS-STUDENT-LOOKUP-COUNT
+                                  ASCENDING KEY IS LOOKUP-STUDENT-NUMBER
+                                  INDEXED BY STUDENT-IDX.
+               10 LOOKUP-STUDENT-NUMBER    PIC 9(6).
+               10 LOOKUP-TOTAL-PAID        PIC 9(7)V99.
+
+       01 WS-NET-TUITION-OWED         PIC S9(7)V99 VALUE 0.
+
+       01 PAYMENT-MISMATCH-HEADER.
+           05 FILLER                 PIC X(10) VALUE 'STU NUMBER'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(7)  VALUE 'AMOUNT'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE 'PAYMENT DATE'.
+
+       01 PAYMENT-MISMATCH-DETAIL-LINE.
+           05 PAYMISS-STUDENT-NUMBER PIC 9(6).
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 PAYMISS-AMOUNT         PIC $Z,ZZZ.99.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 PAYMISS-DATE           PIC 9(8).
+
+       01 WS-PAYMENT-MISMATCH-COUNTER PIC 9(5) VALUE 0.
+
        01 STUDENT-COUNTER             PIC 9(5) VALUE 0.
        01 REPORT-COUNTER              PIC 9(5) VALUE 0.
        01 WS-COURSE-INDEX             PIC 9(3) VALUE 0.
 
+      * grand-total control footer accumulators for STUDENT_REPORT.txt
+       01 WS-GRAND-TOTALS.
+           05 WS-GRAND-AVERAGE-TOTAL PIC 9(7)V9   VALUE 0.
+           05 WS-GRAND-TUITION-TOTAL PIC 9(9)V99  VALUE 0.
+           05 WS-GRAND-AVG-DISP      PIC 999V     VALUE 0.
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(11) VALUE 'GRAND TOTAL'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(6)  VALUE 'COUNT:'.
+           05 GRAND-HEADCOUNT        PIC ZZZZ9.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(8)  VALUE 'AVG GPA:'.
+           05 GRAND-AVERAGE          PIC Z(3).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(14) VALUE 'TOTAL TUITION:'.
+           05 GRAND-TUITION          PIC $Z,ZZZ,ZZZ.99.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 GRAND-RESTART-FLAG     PIC X(20).
+
       *--------------------- PROCEDURE DIVISION ---------------------
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INITIATE-FILE.
-           MOVE 1 TO SUB-1.
            DISPLAY "-----ALL THE STUDENT INFO LOADED SUCCSSFULLY----"
            PERFORM 100-FINISH-REPORT.
       *********************
       *  DEFINED METHODS  *
       *********************
        100-INITIATE-FILE.
-           OPEN INPUT STUDENT-INPUT-FILE.
-           OPEN INPUT PROGRAM-INPUT-FILE.
-           OPEN OUTPUT RECORD-OUTPUT-FILE.
-           PERFORM READ-PRGRAM-FILE UNTIL EOF-PRG-FLG = 'Y'.
-           PERFORM INITIATE-REPORT-HEADER.
+           ACCEPT WS-DETAIL-SWITCH FROM ENVIRONMENT "DETAIL-MODE"
+               ON EXCEPTION MOVE 'N' TO WS-DETAIL-SWITCH
+           END-ACCEPT.
+           PERFORM 800-CHECK-RESTART.
+           IF WS-RESTART-RUN
+               OPEN EXTEND RECORD-OUTPUT-FILE
+               OPEN EXTEND BILLING-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT RECORD-OUTPUT-FILE
+               OPEN OUTPUT BILLING-EXTRACT-FILE
+           END-IF.
+           OPEN OUTPUT PROGRAM-MISMATCH-FILE.
+           MOVE MISMATCH-HEADER TO MISMATCH-LINE.
+           WRITE MISMATCH-LINE.
+           OPEN OUTPUT STUDENT-STANDING-FILE.
+           MOVE STANDING-HEADER TO STANDING-LINE.
+           WRITE STANDING-LINE.
+           OPEN OUTPUT PAYMENT-MISMATCH-FILE.
+           MOVE PAYMENT-MISMATCH-HEADER TO PAYMENT-MISMATCH-LINE.
+           WRITE PAYMENT-MISMATCH-LINE.
+           OPEN EXTEND STUDENT-HISTORY-FILE.
+           IF WS-HISTORY-STATUS NOT = '00'
+               OPEN OUTPUT STUDENT-HISTORY-FILE
+           END-IF.
+           PERFORM READ-PRGRAM-FILE.
+           PERFORM 600-BUILD-STUDENT-LOOKUP.
+           PERFORM 610-PROCESS-PAYMENTS.
+           IF NOT WS-RESTART-RUN
+               PERFORM INITIATE-REPORT-HEADER
+           END-IF.
+      * group students by program so a subtotal can break on it
+           SORT SORT-STUDENT-FILE
+               ON ASCENDING KEY SORT-PROGRAM-OF-STUDY
+                                SORT-STUDENT-NUMBER
+               USING STUDENT-INPUT-FILE
+               GIVING STUDENT-SORTED-FILE.
+           OPEN INPUT STUDENT-SORTED-FILE.
+           PERFORM 810-SKIP-TO-CHECKPOINT.
            PERFORM READ-STUDENT-FILE UNTIL  EOF-STU-FLG = 'Y'.
-      * read program file and load data to the table--work
+           PERFORM 400-PRINT-PROGRAM-SUBTOTAL.
+           PERFORM 830-CLEAR-CHECKPOINT.
+      * sort the program catalog by its code and load it into a flat,
+      * ascending table (cap raised from 400 to 5000, job stops rather
+      * than truncates if that is ever not enough) so SEARCH-RTN can
+      * binary-search it instead of a nested linear scan
            READ-PRGRAM-FILE.
-             PERFORM LOAD-RTN
-                 VARYING SUB-1 FROM 1 BY 1
-                 UNTIL SUB-1 > 20
-                   AFTER SUB-2 FROM 1 BY 1
-                     UNTIL SUB-2 >20 OR EOF-PRG-FLG = 'Y'.
+             SORT SORT-PROGRAM-FILE
+                 ON ASCENDING KEY SORT-PROGRAM-CODE
+                 USING PROGRAM-INPUT-FILE
+                 GIVING PROGRAM-SORTED-FILE.
+             OPEN INPUT PROGRAM-SORTED-FILE.
+             PERFORM LOAD-RTN UNTIL EOF-PRG-FLG = 'Y'.
+             CLOSE PROGRAM-SORTED-FILE.
            LOAD-RTN.
-             READ PROGRAM-INPUT-FILE
+             READ PROGRAM-SORTED-FILE
                AT END MOVE "Y" TO EOF-PRG-FLG
                NOT AT END
-                 MOVE PROGRAM-INPUT-TABLE
-                 TO PROGRAM-RECORD-LEVEL(SUB-1,SUB-2).
+                 IF WS-PROGRAM-COUNT = 5000
+                     DISPLAY "FATAL: PROGRAM.txt HAS MORE THAN 5000 "
+                     DISPLAY "ROWS -- WS-PROGRAM-TABLE IS FULL, "
+                     DISPLAY "INCREASE THE OCCURS BOUND AND RECOMPILE"
+                     CLOSE PROGRAM-SORTED-FILE
+                     STOP RUN
+                 END-IF
+                 ADD 1 TO WS-PROGRAM-COUNT
+                 MOVE PRS-PROGRAM-CODE
+                   TO PROGRAM-CODE-RECORD(WS-PROGRAM-COUNT)
+                 MOVE PRS-PROGRAM-NAME
+                   TO PROGRAM-NAME-RECORD(WS-PROGRAM-COUNT).
 
       * load required data to the table
            READ-STUDENT-FILE.
-               READ STUDENT-INPUT-FILE
+               READ STUDENT-SORTED-FILE
                     AT END MOVE 'Y' TO  EOF-STU-FLG
                     NOT AT END
+                       ADD 1 TO STUDENT-COUNTER
+                       MOVE STUDENT-SORTED-RECORD TO STUDENT-INPUT
+                       PERFORM 400-CHECK-PROGRAM-BREAK
                        PERFORM 200-CALCULATE-STUDENT-AVERAGE
                        PERFORM 200-WRITE-RECORD
+                       PERFORM 400-ACCUMULATE-PROGRAM-TOTALS
+                       PERFORM 500-WRITE-STUDENT-STANDING
+                       DIVIDE STUDENT-COUNTER BY WS-CHECKPOINT-INTERVAL
+                           GIVING WS-CHECKPOINT-QUOTIENT
+                           REMAINDER WS-CHECKPOINT-REMAINDER
+                       IF WS-CHECKPOINT-REMAINDER = 0
+                           PERFORM 820-WRITE-CHECKPOINT
+                       END-IF
 
                END-READ.
       * initialize the output report--work
@@ -155,35 +603,289 @@
            MOVE STUDENT-NAME TO STUDENT-NAME-REPORT.
            MOVE WS-AVERAGE TO STUDENT-AVERAGE-REPORT.
            PERFORM 300-GET-PROGRAM-NAME.
-           MOVE TUITION-OWED TO TUITION-OWED-REPORT.
+           PERFORM 700-NET-TUITION-OWED.
+           MOVE WS-NET-TUITION-OWED TO TUITION-OWED-REPORT.
            MOVE STUDENT-RECORD-LINE TO OUTPUT-LINE.
            DISPLAY OUTPUT-LINE.
                WRITE OUTPUT-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO REPORT-COUNTER.
+           ADD WS-AVERAGE TO WS-GRAND-AVERAGE-TOTAL.
+           ADD WS-NET-TUITION-OWED TO WS-GRAND-TUITION-TOTAL.
+           MOVE STUDENT-NUMBER TO BILLING-STUDENT-NUMBER.
+           MOVE WS-NET-TUITION-OWED TO BILLING-TUITION-OWED.
+           MOVE PROGRAM-OF-STUDY TO BILLING-PROGRAM-CODE.
+           WRITE BILLING-EXTRACT-LINE.
+           MOVE STUDENT-NUMBER TO HIST-STUDENT-NUMBER.
+           MOVE TERM-CODE TO HIST-TERM-CODE.
+           MOVE WS-AVERAGE TO HIST-AVERAGE.
+           MOVE WS-NET-TUITION-OWED TO HIST-TUITION-OWED.
+           MOVE PROGRAM-OF-STUDY TO HIST-PROGRAM-CODE.
+           WRITE HISTORY-LINE.
+           IF WS-DETAIL-MODE
+               PERFORM 250-PRINT-COURSE-DETAIL
+           END-IF.
+
+      * print the course-by-course transcript lines for one student
+       250-PRINT-COURSE-DETAIL.
+           PERFORM VARYING WS-COURSE-INDEX FROM 1 BY 1
+           UNTIL WS-COURSE-INDEX > 5
+               MOVE COURSE-CODE(WS-COURSE-INDEX)
+                 TO TRANSCRIPT-COURSE-CODE
+               MOVE COURSE-AVERAGE(WS-COURSE-INDEX)
+                 TO TRANSCRIPT-COURSE-AVERAGE
+               MOVE TRANSCRIPT-DETAIL-LINE TO OUTPUT-LINE
+               DISPLAY OUTPUT-LINE
+               WRITE OUTPUT-LINE AFTER ADVANCING 1 LINE
+           END-PERFORM.
 
       * Extrapolate Program Name
        300-GET-PROGRAM-NAME.
            MOVE  'NO'  TO FOUND-FLAG.
-           PERFORM SEARCH-RTN
-                   VARYING SUB-1 FROM 1 BY 1
-                       UNTIL FOUND-FLAG = 'YES' OR SUB-1 > 20
-                       AFTER SUB-2 FROM 1 BY 1
-                           UNTIL FOUND-FLAG = 'YES'
-                           OR SUB-2 >20.
-      * search for program code--work
+           MOVE SPACES TO PROGRAM-NAME-REPORT.
+           PERFORM SEARCH-RTN.
+           IF FOUND-FLAG = 'NO'
+               PERFORM 350-WRITE-PROGRAM-MISMATCH
+           END-IF.
+      * binary-search the program table for a matching program code
        SEARCH-RTN.
-           MOVE  'NO'  TO FOUND-FLAG.
-           IF PROGRAM-OF-STUDY  =  PROGRAM-CODE-RECORD(SUB-1,SUB-2)
+           SET PROGRAM-IDX TO 1.
+           SEARCH ALL PROGRAM-TABLE-ENTRY
+               AT END
+                   MOVE 'NO' TO FOUND-FLAG
+               WHEN PROGRAM-CODE-RECORD(PROGRAM-IDX) = PROGRAM-OF-STUDY
                    MOVE 'YES' TO FOUND-FLAG
-
-               MOVE PROGRAM-NAME-RECORD(SUB-1,SUB-2)
-                 TO PROGRAM-NAME-REPORT
-
+                   MOVE PROGRAM-NAME-RECORD(PROGRAM-IDX)
+                     TO PROGRAM-NAME-REPORT
+           END-SEARCH.
+      * log a student whose program code matched nothing in PROGRAM.txt
+       350-WRITE-PROGRAM-MISMATCH.
+           ADD 1 TO WS-MISMATCH-COUNTER.
+           MOVE STUDENT-NUMBER TO MISMATCH-STUDENT-NUMBER.
+           MOVE STUDENT-NAME TO MISMATCH-STUDENT-NAME.
+           MOVE PROGRAM-OF-STUDY TO MISMATCH-PROGRAM-CODE.
+           MOVE MISMATCH-DETAIL-LINE TO MISMATCH-LINE.
+           WRITE MISMATCH-LINE.
+      * detect a change of PROGRAM-OF-STUDY in the sorted student stream
+       400-CHECK-PROGRAM-BREAK.
+           IF WS-FIRST-STUDENT-SW = 'Y'
+               MOVE 'N' TO WS-FIRST-STUDENT-SW
+               MOVE PROGRAM-OF-STUDY TO WS-BREAK-PROGRAM-CODE
+           ELSE
+               IF PROGRAM-OF-STUDY NOT = WS-BREAK-PROGRAM-CODE
+                   PERFORM 400-PRINT-PROGRAM-SUBTOTAL
+                   MOVE PROGRAM-OF-STUDY TO WS-BREAK-PROGRAM-CODE
+               END-IF
            END-IF.
+      * roll this student's figures into the current program's totals
+       400-ACCUMULATE-PROGRAM-TOTALS.
+           ADD 1 TO WS-BREAK-HEADCOUNT.
+           ADD WS-AVERAGE TO WS-BREAK-AVERAGE-TOTAL.
+           ADD WS-NET-TUITION-OWED TO WS-BREAK-TUITION-TOTAL.
+           MOVE PROGRAM-NAME-REPORT TO WS-BREAK-PROGRAM-NAME.
+      * print the headcount / average / tuition subtotal for one program
+       400-PRINT-PROGRAM-SUBTOTAL.
+           IF WS-BREAK-HEADCOUNT > 0
+               COMPUTE WS-SUBTOTAL-AVG-DISP ROUNDED =
+                   WS-BREAK-AVERAGE-TOTAL / WS-BREAK-HEADCOUNT
+               COMPUTE WS-SUBTOTAL-TUIT-DISP ROUNDED =
+                   WS-BREAK-TUITION-TOTAL / WS-BREAK-HEADCOUNT
+               MOVE WS-BREAK-PROGRAM-NAME TO SUBTOTAL-PROGRAM-NAME
+               MOVE WS-BREAK-HEADCOUNT TO SUBTOTAL-HEADCOUNT
+               MOVE WS-SUBTOTAL-AVG-DISP TO SUBTOTAL-AVERAGE
+               MOVE WS-SUBTOTAL-TUIT-DISP TO SUBTOTAL-TUITION
+               MOVE PROGRAM-SUBTOTAL-LINE TO OUTPUT-LINE
+               DISPLAY OUTPUT-LINE
+               WRITE OUTPUT-LINE AFTER ADVANCING 1 LINE
+               MOVE 0 TO WS-BREAK-HEADCOUNT
+               MOVE 0 TO WS-BREAK-AVERAGE-TOTAL
+               MOVE 0 TO WS-BREAK-TUITION-TOTAL
+           END-IF.
+      * classify the student and extract honor-roll / probation cases
+       500-WRITE-STUDENT-STANDING.
+           EVALUATE TRUE
+               WHEN WS-AVERAGE >= 90
+                   MOVE 'HONOR-ROLL' TO WS-STANDING-CODE
+               WHEN WS-AVERAGE < 60
+                   MOVE 'PROBATION' TO WS-STANDING-CODE
+               WHEN OTHER
+                   MOVE 'GOOD-STANDING' TO WS-STANDING-CODE
+           END-EVALUATE.
+           MOVE STUDENT-NUMBER TO STANDING-STUDENT-NUMBER.
+           MOVE STUDENT-NAME TO STANDING-STUDENT-NAME.
+           MOVE PROGRAM-OF-STUDY TO STANDING-PROGRAM-CODE.
+           MOVE WS-AVERAGE TO STANDING-AVERAGE.
+           MOVE WS-STANDING-CODE TO STANDING-CODE.
+           MOVE STANDING-DETAIL-LINE TO STANDING-LINE.
+           WRITE STANDING-LINE.
+      * build a student-number lookup table for netting payments
+       600-BUILD-STUDENT-LOOKUP.
+           SORT SORT-STUDENT-NUM-FILE
+               ON ASCENDING KEY SNM-STUDENT-NUMBER
+               USING STUDENT-INPUT-FILE
+               GIVING STUDENT-NUM-SORTED-FILE.
+           OPEN INPUT STUDENT-NUM-SORTED-FILE.
+           PERFORM 600-LOAD-STUDENT-LOOKUP UNTIL EOF-SNUM-FLG = 'Y'.
+           CLOSE STUDENT-NUM-SORTED-FILE.
+      * load one entry into the lookup table from the sorted student file
+       600-LOAD-STUDENT-LOOKUP.
+           READ STUDENT-NUM-SORTED-FILE
+               AT END
+                   MOVE 'Y' TO EOF-SNUM-FLG
+               NOT AT END
+                   IF WS-STUDENT-LOOKUP-COUNT = 20000
+                       DISPLAY "FATAL: STUFILE.txt HAS MORE THAN "
+                       DISPLAY "20000 ROWS -- WS-STUDENT-LOOKUP-TABLE "
+                       DISPLAY "IS FULL, INCREASE THE OCCURS BOUND "
+                       DISPLAY "AND RECOMPILE"
+                       CLOSE STUDENT-NUM-SORTED-FILE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-STUDENT-LOOKUP-COUNT
+                   MOVE SNS-STUDENT-NUMBER
+                     TO LOOKUP-STUDENT-NUMBER(WS-STUDENT-LOOKUP-COUNT)
+                   MOVE 0 TO LOOKUP-TOTAL-PAID(WS-STUDENT-LOOKUP-COUNT)
+           END-READ.
+      * read the payment file and net each payment against its student
+       610-PROCESS-PAYMENTS.
+           OPEN INPUT PAYMENT-INPUT-FILE.
+           PERFORM 610-READ-PAYMENT UNTIL EOF-PAY-FLG = 'Y'.
+           CLOSE PAYMENT-INPUT-FILE.
+       610-READ-PAYMENT.
+           READ PAYMENT-INPUT-FILE
+               AT END
+                   MOVE 'Y' TO EOF-PAY-FLG
+               NOT AT END
+                   PERFORM 620-MATCH-PAYMENT
+           END-READ.
+      * binary-search the lookup table for the paying student
+       620-MATCH-PAYMENT.
+           SET STUDENT-IDX TO 1.
+           SEARCH ALL STUDENT-LOOKUP-ENTRY
+               AT END
+                   PERFORM 650-WRITE-PAYMENT-MISMATCH
+               WHEN LOOKUP-STUDENT-NUMBER(STUDENT-IDX)
+                      = PAY-STUDENT-NUMBER
+                   ADD PAY-AMOUNT TO LOOKUP-TOTAL-PAID(STUDENT-IDX)
+           END-SEARCH.
+      * log a payment whose student number matched no student record
+       650-WRITE-PAYMENT-MISMATCH.
+           ADD 1 TO WS-PAYMENT-MISMATCH-COUNTER.
+           MOVE PAY-STUDENT-NUMBER TO PAYMISS-STUDENT-NUMBER.
+           MOVE PAY-AMOUNT TO PAYMISS-AMOUNT.
+           MOVE PAY-DATE TO PAYMISS-DATE.
+           MOVE PAYMENT-MISMATCH-DETAIL-LINE TO PAYMENT-MISMATCH-LINE.
+           WRITE PAYMENT-MISMATCH-LINE.
+      * net the current student's payments against TUITION-OWED
+       700-NET-TUITION-OWED.
+           SET STUDENT-IDX TO 1.
+           SEARCH ALL STUDENT-LOOKUP-ENTRY
+               AT END
+                   MOVE TUITION-OWED TO WS-NET-TUITION-OWED
+               WHEN LOOKUP-STUDENT-NUMBER(STUDENT-IDX) = STUDENT-NUMBER
+                   COMPUTE WS-NET-TUITION-OWED =
+                       TUITION-OWED - LOOKUP-TOTAL-PAID(STUDENT-IDX)
+           END-SEARCH.
+           IF WS-NET-TUITION-OWED < 0
+               MOVE 0 TO WS-NET-TUITION-OWED
+           END-IF.
+      * look for a checkpoint left by an interrupted prior run
+       800-CHECK-RESTART.
+           MOVE 0 TO WS-LAST-CHECKPOINT.
+           MOVE 'N' TO WS-RESTART-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-LAST-CHECKPOINT
+                   NOT AT END
+                       MOVE CHECKPOINT-COUNT TO WS-LAST-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-LAST-CHECKPOINT > 0
+                   MOVE 'Y' TO WS-RESTART-SWITCH
+               END-IF
+           END-IF.
+      * reposition the sorted student stream past already-committed rows
+       810-SKIP-TO-CHECKPOINT.
+           MOVE 0 TO STUDENT-COUNTER.
+           IF WS-LAST-CHECKPOINT > 0
+               PERFORM VARYING STUDENT-COUNTER FROM 1 BY 1
+                   UNTIL STUDENT-COUNTER > WS-LAST-CHECKPOINT
+                       OR EOF-STU-FLG = 'Y'
+                   READ STUDENT-SORTED-FILE
+                       AT END MOVE 'Y' TO EOF-STU-FLG
+                   END-READ
+               END-PERFORM
+               MOVE WS-LAST-CHECKPOINT TO STUDENT-COUNTER
+           END-IF.
+      * persist how many student rows have been committed so far
+       820-WRITE-CHECKPOINT.
+           MOVE STUDENT-COUNTER TO CHECKPOINT-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      * the run finished cleanly -- clear the checkpoint for next time
+       830-CLEAR-CHECKPOINT.
+           MOVE 0 TO CHECKPOINT-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      * print the grand-total control footer for the whole run
+       900-PRINT-GRAND-TOTAL.
+           IF REPORT-COUNTER > 0
+               DIVIDE WS-GRAND-AVERAGE-TOTAL BY REPORT-COUNTER
+                   GIVING WS-GRAND-AVG-DISP ROUNDED
+               MOVE REPORT-COUNTER TO GRAND-HEADCOUNT
+               MOVE WS-GRAND-AVG-DISP TO GRAND-AVERAGE
+               MOVE WS-GRAND-TUITION-TOTAL TO GRAND-TUITION
+               IF WS-RESTART-RUN
+                   MOVE '*** PARTIAL ***' TO GRAND-RESTART-FLAG
+               ELSE
+                   MOVE SPACES TO GRAND-RESTART-FLAG
+               END-IF
+               MOVE GRAND-TOTAL-LINE TO OUTPUT-LINE
+               DISPLAY OUTPUT-LINE
+               WRITE OUTPUT-LINE AFTER ADVANCING 2 LINES
+           END-IF.
+      * sort the accumulated multi-term history and list each student's
+      * term-by-term average/tuition trend
+       960-PRINT-TREND-REPORT.
+           SORT SORT-HISTORY-FILE
+               ON ASCENDING KEY SRH-STUDENT-NUMBER
+                                SRH-TERM-CODE
+               USING STUDENT-HISTORY-FILE
+               GIVING HISTORY-SORTED-FILE.
+           OPEN OUTPUT STUDENT-TREND-FILE.
+           MOVE TREND-HEADER TO TREND-LINE.
+           WRITE TREND-LINE.
+           OPEN INPUT HISTORY-SORTED-FILE.
+           PERFORM 960-WRITE-TREND-LINE UNTIL EOF-HIST-FLG = 'Y'.
+           CLOSE HISTORY-SORTED-FILE.
+           CLOSE STUDENT-TREND-FILE.
+       960-WRITE-TREND-LINE.
+           READ HISTORY-SORTED-FILE
+               AT END
+                   MOVE 'Y' TO EOF-HIST-FLG
+               NOT AT END
+                   MOVE SRS-STUDENT-NUMBER TO TREND-STUDENT-NUMBER
+                   MOVE SRS-TERM-CODE TO TREND-TERM-CODE
+                   MOVE SRS-AVERAGE TO TREND-AVERAGE
+                   MOVE SRS-TUITION-OWED TO TREND-TUITION
+                   MOVE SRS-PROGRAM-CODE TO TREND-PROGRAM-CODE
+                   MOVE TREND-DETAIL-LINE TO TREND-LINE
+                   WRITE TREND-LINE
+           END-READ.
       *close all files--work
        100-FINISH-REPORT.
-           CLOSE STUDENT-INPUT-FILE.
-           CLOSE PROGRAM-INPUT-FILE.
+           CLOSE STUDENT-SORTED-FILE.
+           PERFORM 900-PRINT-GRAND-TOTAL.
            CLOSE RECORD-OUTPUT-FILE.
+           CLOSE PROGRAM-MISMATCH-FILE.
+           CLOSE STUDENT-STANDING-FILE.
+           CLOSE PAYMENT-MISMATCH-FILE.
+           CLOSE BILLING-EXTRACT-FILE.
+           CLOSE STUDENT-HISTORY-FILE.
+           PERFORM 960-PRINT-TREND-REPORT.
            STOP RUN.
 
        END PROGRAM project02.
